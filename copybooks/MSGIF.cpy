@@ -0,0 +1,29 @@
+000010******************************************************************
+000020* Author(s): Seth Moore (slmoore@hamilton.edu)
+000030* Date: 2026-08-08
+000040* Description: Shared MAIN / SUB-PROGRAM message interface.
+000050******************************************************************
+000060******************************************************************
+000070* MODIFICATION HISTORY
+000080*-----------------------------------------------------------------
+000090* DATE       INIT DESCRIPTION
+000100* 2026-08-08 SLM  PULLED OUT OF MAIN'S WORKING-STORAGE AND
+000110*                 SUB-PROGRAM'S LINKAGE SECTION SO THE CALL
+000120*                 "SUB-PROGRAM" USING INTERFACE IS DEFINED IN
+000130*                 ONE PLACE INSTEAD OF TWO HAND-MAINTAINED
+000140*                 COPIES.
+000150******************************************************************
+000160* COPY WITH REPLACING, SUBSTITUTING THE CALLER'S DATA-NAME
+000170* PREFIX FOR :PFX:. MAIN COPIES THIS INTO WORKING-STORAGE
+000180* UNDER THE WS- PREFIX; SUB-PROGRAM COPIES IT INTO THE
+000190* LINKAGE SECTION UNDER THE LK- PREFIX.
+000200*
+000210*     COPY MSGIF REPLACING ==:PFX:== BY ==WS==.
+000220*     COPY MSGIF REPLACING ==:PFX:== BY ==LK==.
+000230******************************************************************
+000240 01  :PFX:-MESSAGE            PIC X(128) VALUE SPACES.
+000250 01  :PFX:-REPEAT-N           PIC 9(10)  VALUE ZEROS.
+000260 01  :PFX:-LAST-RECORD-SWITCH PIC X(01)  VALUE 'N'.
+000270     88  :PFX:-LAST-RECORD             VALUE 'Y'.
+000280     88  :PFX:-NOT-LAST-RECORD         VALUE 'N'.
+000290 01  :PFX:-START-N            PIC 9(10)  VALUE 1.
