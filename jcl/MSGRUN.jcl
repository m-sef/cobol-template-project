@@ -0,0 +1,96 @@
+//MSGRUN   JOB (ACCTNO),'MESSAGE BROADCAST',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB:      MSGRUN
+//* PURPOSE:  RUN THE MAIN/SUB-PROGRAM MESSAGE BROADCAST AGAINST
+//*           THE CTLFILE CONTROL DATASET.
+//*
+//* RESTART:  STEP010 IS THE ONLY EXECUTION STEP AND IS THE
+//*           DESIGNATED RESTART POINT. CKPTFILE IS KEPT (NOT
+//*           DELETED) ON AN ABNORMAL TERMINATION SO THE LAST GOOD
+//*           ITERATION SUB-PROGRAM REACHED FOR THE MESSAGE IT WAS
+//*           ON SURVIVES THE ABEND. SUB-PROGRAM ALREADY ACCEPTS A
+//*           STARTING ITERATION (LK-START-N) TO RESUME A MESSAGE'S
+//*           LOOP PARTWAY THROUGH, BUT MAIN HAS NO AUTOMATED WAY
+//*           YET TO READ CKPTFILE AND SEED WS-START-N FROM IT ON
+//*           RESUBMISSION - THAT WIRING (A PARM OR A SMALL DRIVER
+//*           STEP AHEAD OF MAIN) IS FUTURE WORK. UNTIL THEN,
+//*           RESUBMITTING WITH RESTART=STEP010 REPROCESSES EVERY
+//*           MESSAGE FROM ITERATION 1, THE SAME AS A FRESH RUN;
+//*           CKPTFILE IS RETAINED SO OPERATIONS CAN AT LEAST SEE
+//*           HOW FAR THE FAILED RUN GOT.
+//*
+//* MODIFICATION HISTORY
+//*-----------------------------------------------------------------
+//* DATE       INIT DESCRIPTION
+//* 2026-08-08 SLM  FIRST CUT OF A PRODUCTION JOB STREAM FOR MAIN -
+//*                 NAMED DD STATEMENTS FOR EVERY DATASET MAIN AND
+//*                 SUB-PROGRAM TOUCH, A COND CHECK AHEAD OF THE
+//*                 DOWNSTREAM HANDOFF STEP, AND A DOCUMENTED
+//*                 RESTART POINT FOR A KILLED BROADCAST RUN.
+//* 2026-08-08 SLM  CKPTFILE NOW SURVIVES AN ABEND (WAS DISP=
+//*                 (,CATLG,DELETE), WHICH THREW AWAY THE ONE
+//*                 DATASET THE RESTART STORY DEPENDS ON AT EXACTLY
+//*                 THE MOMENT IT'S NEEDED). RPTFILE NOW GOES TO A
+//*                 CATALOGED DATASET INSTEAD OF SYSOUT SO STEP020
+//*                 HAS SOMETHING TO PICK UP, AND CORRECTED THE
+//*                 RESTART COMMENT ABOVE TO STOP IMPLYING AN
+//*                 AUTOMATED RESTART-POSITION HANDOFF THAT ISN'T
+//*                 WIRED UP YET.
+//* 2026-08-08 SLM  HISTFILE NOW CARRIES SPACE/UNIT/DCB LIKE
+//*                 RPTFILE AND CKPTFILE INSTEAD OF RELYING ON
+//*                 PROD.MSGSYS.HISTFILE ALREADY EXISTING - A BARE
+//*                 DISP=MOD WITH NO ALLOCATION FAILS THE JOB THE
+//*                 FIRST TIME THE DATASET DOESN'T YET EXIST.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=MAIN
+//STEPLIB  DD DISP=SHR,DSN=PROD.MSGSYS.LOADLIB
+//*
+//* CTLFILE  - VSAM KSDS OF MESSAGE/REPEAT-COUNT CONTROL RECORDS,
+//*            KEYED BY MESSAGE ID. MAIN READS IT IN KEY SEQUENCE.
+//CTLFILE  DD DISP=SHR,DSN=PROD.MSGSYS.CTLFILE
+//*
+//* RPTFILE  - THE PRINTED REPORT SUB-PROGRAM BUILDS: A HEADER PER
+//*            PAGE, ONE DETAIL LINE PER MESSAGE REPETITION, AND
+//*            THE REQUESTED/ISSUED RECONCILIATION FOOTER. CATALOGED
+//*            RATHER THAN SYSOUT SO IT OUTLIVES THE JOB'S SYSOUT
+//*            RETENTION AND IS THERE FOR STEP020 TO PICK UP.
+//RPTFILE  DD DISP=(,CATLG,CATLG),
+//             DSN=PROD.MSGSYS.RPTFILE.HOLD,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//*
+//* HISTFILE - APPEND-ONLY AUDIT LOG, ONE RECORD PER SUB-PROGRAM
+//*            INVOCATION. NEVER OVERLAID - DISP=MOD SO EACH RUN
+//*            ADDS TO THE STANDING HISTORY. SPACE/DCB ARE ONLY
+//*            USED THE FIRST TIME MOD CREATES THE DATASET; RECFM
+//*            FB/LRECL 160 MATCHES FD HIST-FILE'S HIST-RECORD.
+//HISTFILE DD DISP=MOD,
+//             DSN=PROD.MSGSYS.HISTFILE,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=160,BLKSIZE=0)
+//*
+//* CKPTFILE - CHECKPOINT RECORDS DROPPED EVERY 1000 REPETITIONS
+//*            OF A LARGE LK-REPEAT-N SO A KILLED RUN CAN BE
+//*            RESTARTED PARTWAY THROUGH (SEE THE RESTART NOTE
+//*            ABOVE). A FRESH DATASET IS BUILT EACH RUN, AND IS
+//*            KEPT ON AN ABNORMAL TERMINATION TOO - THAT IS THE
+//*            ONE CASE A CHECKPOINT FILE EXISTS TO COVER.
+//CKPTFILE DD DISP=(,CATLG,CATLG),
+//             DSN=PROD.MSGSYS.CKPTFILE,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*****************************************************************
+//* STEP020 ONLY RUNS WHEN STEP010 COMPLETED CLEANLY (RETURN-CODE
+//* ZERO). A NONZERO RETURN-CODE FROM SUB-PROGRAM'S VALIDATION
+//* (RC=12) OR A FILE OPEN FAILURE (RC=16) SKIPS THE HANDOFF SO A
+//* BAD OR INCOMPLETE RUN NEVER LOOKS LIKE A CLEAN ONE DOWNSTREAM.
+//*****************************************************************
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//RPTHOLD  DD DISP=SHR,DSN=PROD.MSGSYS.RPTFILE.HOLD
