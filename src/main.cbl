@@ -1,25 +1,185 @@
-      /*****************************************************************
-      * Author(s): Seth Moore (slmoore@hamilton.edu)
-      * Date: YYYY-MM-DD
-      * Description: Template COBOL project.
-      /*****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-MESSAGE PIC X(128) VALUE SPACES.
-       01 WS-REPEAT-N PIC 9(10) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-      /*****************************************************************
-       MAIN.
-      * Program entry point
-      /*****************************************************************
-           MOVE "HELLO WORLD!" TO WS-MESSAGE.
-           MOVE 5 TO WS-REPEAT-N.
-
-           CALL "SUB-PROGRAM" USING WS-MESSAGE WS-REPEAT-N.
-
-           STOP RUN.
-       END PROGRAM MAIN.
+000010/*****************************************************************
+000020* Author(s): Seth Moore (slmoore@hamilton.edu)
+000030* Date: YYYY-MM-DD
+000040* Description: Template COBOL project.
+000050/*****************************************************************
+000060******************************************************************
+000070* MODIFICATION HISTORY
+000080*-----------------------------------------------------------------
+000090* DATE       INIT DESCRIPTION
+000100* 2026-08-08 SLM  MAIN NOW LOADS ITS MESSAGE TEXT AND REPEAT
+000110*                 COUNT FROM THE CTLFILE CONTROL FILE INSTEAD OF
+000120*                 CARRYING THEM AS HARDCODED MOVE STATEMENTS.
+000130*                 RECAST THE PROCEDURE DIVISION INTO NUMBERED
+000140*                 PARAGRAPHS TO MAKE ROOM FOR THE FILE HANDLING.
+000150* 2026-08-08 SLM  CTLFILE MAY NOW CARRY MANY CONTROL RECORDS.
+000160*                 MAIN LOOPS OVER ALL OF THEM, CALLING
+000170*                 SUB-PROGRAM ONCE PER RECORD, INSTEAD OF
+000180*                 HANDLING A SINGLE MESSAGE PER RUN.
+000190* 2026-08-08 SLM  PASS A LAST-RECORD INDICATOR TO SUB-PROGRAM SO
+000200*                 IT KNOWS WHEN TO CLOSE THE FILES IT OWNS
+000210*                 ACROSS THE BATCH (SEE THE RPTFILE REPORT).
+000220* 2026-08-08 SLM  PASS A STARTING ITERATION TO SUB-PROGRAM FOR
+000230*                 CHECKPOINT/RESTART. NORMAL RUNS START AT 1; A
+000240*                 RESTART STEP WOULD SET WS-START-N FROM CKPTFILE
+000250*                 BEFORE RESUBMITTING.
+000260* 2026-08-08 SLM  MOVED THE SUB-PROGRAM CALL INTERFACE OUT TO THE
+000270*                 MSGIF COPYBOOK SO IT CAN NO LONGER DRIFT OUT OF
+000280*                 SYNC WITH SUB-PROGRAM'S LINKAGE SECTION.
+000290* 2026-08-08 SLM  CTLFILE IS NOW A VSAM KSDS KEYED BY
+000300*                 CTL-MESSAGE-ID INSTEAD OF A FLAT SEQUENTIAL
+000310*                 DATASET, SO A SINGLE MESSAGE DEFINITION CAN BE
+000320*                 LOOKED UP, ADDED, OR UPDATED DIRECTLY BY KEY
+000330*                 INSTEAD OF RESUBMITTING THE WHOLE DECK. MAIN
+000340*                 STILL WALKS IT IN KEY SEQUENCE FOR THE
+000350*                 BROADCAST RUN.
+000360* 2026-08-08 SLM  DROPPED LABEL RECORDS ARE STANDARD FROM FD
+000370*                 CTL-FILE - A QSAM/TAPE CONVENTION LEFT OVER FROM
+000380*                 BEFORE THE VSAM KSDS CONVERSION ABOVE. VSAM FDS
+000390*                 DO NOT CARRY A LABEL-RECORDS CLAUSE.
+000400* 2026-08-08 SLM  9000-TERMINATE NOW DISPLAYS WS-RECORD-COUNT AS A
+000410*                 RUN SUMMARY INSTEAD OF LEAVING IT AN UNREAD
+000420*                 COUNTER.
+000430* 2026-08-08 SLM  WS-START-N NOW PASSES BY CONTENT ON THE CALL TO
+000440*                 SUB-PROGRAM SO ITS ZERO-NORMALIZATION CANNOT WRITE
+000450*                 BACK INTO MAIN'S COPY. WS-CTL-OPEN-SWITCH LATCHES
+000460*                 WHEN CTLFILE OPENS SO 9000-TERMINATE NO LONGER
+000470*                 CLOSES IT AFTER A FAILED OPEN.
+000480******************************************************************
+000490 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. MAIN.
+000510 AUTHOR. SETH MOORE.
+000520 DATE-WRITTEN. 2019-01-15.
+000530 DATE-COMPILED. 2026-08-08.
+000540
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT CTL-FILE ASSIGN TO CTLFILE
+000590         ORGANIZATION IS INDEXED
+000600         ACCESS MODE IS SEQUENTIAL
+000610         RECORD KEY IS CTL-MESSAGE-ID
+000620         FILE STATUS IS WS-CTL-FILE-STATUS.
+000630
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  CTL-FILE
+000670     RECORD CONTAINS 146 CHARACTERS.
+000680 01  CTL-RECORD.
+000690     05  CTL-MESSAGE-ID           PIC X(08).
+000700     05  CTL-MESSAGE              PIC X(128).
+000710     05  CTL-REPEAT-N             PIC 9(10).
+000720
+000730 WORKING-STORAGE SECTION.
+000740 COPY MSGIF REPLACING ==:PFX:== BY ==WS==.
+000750
+000760 01  WS-SWITCHES.
+000770     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000780         88  WS-END-OF-FILE            VALUE 'Y'.
+000790         88  WS-NOT-END-OF-FILE        VALUE 'N'.
+000800     05  WS-CTL-OPEN-SWITCH      PIC X(01) VALUE 'N'.
+000810         88  WS-CTL-FILE-IS-OPEN       VALUE 'Y'.
+000820         88  WS-CTL-FILE-NOT-OPEN      VALUE 'N'.
+000830
+000840 01  WS-FILE-STATUSES.
+000850     05  WS-CTL-FILE-STATUS      PIC X(02) VALUE '00'.
+000860         88  WS-CTL-FILE-OK            VALUE '00'.
+000870
+000880 77  WS-RECORD-COUNT             PIC 9(05) COMP VALUE ZERO.
+000890
+000900 PROCEDURE DIVISION.
+000910/*****************************************************************
+000920 0000-MAINLINE.
+000930* Program entry point
+000940/*****************************************************************
+000950     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000960     IF RETURN-CODE = ZERO
+000970         PERFORM 2000-PROCESS-CONTROL-FILE THRU 2000-EXIT
+000980             UNTIL WS-END-OF-FILE
+000990     END-IF.
+001000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001010
+001020     STOP RUN.
+001030
+001040/*****************************************************************
+001050 1000-INITIALIZE.
+001060* Open the control file and prime the read loop with the first
+001070* control record. WS-CTL-OPEN-SWITCH latches on only when the
+001080* OPEN succeeds, so 9000-TERMINATE knows not to CLOSE a file
+001090* that was never opened.
+001100/*****************************************************************
+001110     OPEN INPUT CTL-FILE.
+001120     IF NOT WS-CTL-FILE-OK
+001130         DISPLAY 'MAIN: UNABLE TO OPEN CTLFILE, STATUS = '
+001140             WS-CTL-FILE-STATUS
+001150         MOVE 16 TO RETURN-CODE
+001160         GO TO 1000-EXIT
+001170     END-IF.
+001180     SET WS-CTL-FILE-IS-OPEN TO TRUE.
+001190
+001200     PERFORM 3000-READ-CONTROL-RECORD THRU 3000-EXIT.
+001210 1000-EXIT.
+001220     EXIT.
+001230
+001240/*****************************************************************
+001250 2000-PROCESS-CONTROL-FILE.
+001260* Load one control record's message/repeat-count, look ahead
+001270* one record to see whether it is the last of the batch, and
+001280* hand it off to SUB-PROGRAM.
+001290/*****************************************************************
+001300     MOVE CTL-MESSAGE  TO WS-MESSAGE.
+001310     MOVE CTL-REPEAT-N TO WS-REPEAT-N.
+001320
+001330     PERFORM 3000-READ-CONTROL-RECORD THRU 3000-EXIT.
+001340     IF WS-END-OF-FILE
+001350         SET WS-LAST-RECORD TO TRUE
+001360     ELSE
+001370         SET WS-NOT-LAST-RECORD TO TRUE
+001380     END-IF.
+001390
+001400     PERFORM 4000-CALL-SUBPROGRAM THRU 4000-EXIT.
+001410 2000-EXIT.
+001420     EXIT.
+001430
+001440/*****************************************************************
+001450 3000-READ-CONTROL-RECORD.
+001460* Read the next control record from CTLFILE.
+001470/*****************************************************************
+001480     READ CTL-FILE
+001490         AT END
+001500             SET WS-END-OF-FILE TO TRUE
+001510     END-READ.
+001520 3000-EXIT.
+001530     EXIT.
+001540
+001550/*****************************************************************
+001560 4000-CALL-SUBPROGRAM.
+001570* Hand the loaded message/repeat-count off to SUB-PROGRAM, along
+001580* with the last-record indicator and starting iteration. WS-START-N
+001590* goes BY CONTENT so SUB-PROGRAM's LK-START-N zero-normalization
+001600* cannot write back into WS-START-N and leak into the next record's
+001610* starting position.
+001620/*****************************************************************
+001630     CALL "SUB-PROGRAM" USING WS-MESSAGE
+001640                               WS-REPEAT-N
+001650                               WS-LAST-RECORD-SWITCH
+001660                               BY CONTENT WS-START-N.
+001670     ADD 1 TO WS-RECORD-COUNT.
+001680 4000-EXIT.
+001690     EXIT.
+001700
+001710/*****************************************************************
+001720 9000-TERMINATE.
+001730* Display a run summary, then close down before returning to
+001740* the operating system. Only close CTLFILE if it was actually
+001750* opened - 1000-INITIALIZE may have failed the OPEN and jumped
+001760* straight here.
+001770/*****************************************************************
+001780     DISPLAY 'MAIN: PROCESSED ' WS-RECORD-COUNT
+001790         ' CONTROL RECORD(S).'.
+001800     IF WS-CTL-FILE-IS-OPEN
+001810         CLOSE CTL-FILE
+001820     END-IF.
+001830 9000-EXIT.
+001840     EXIT.
+001850 END PROGRAM MAIN.
