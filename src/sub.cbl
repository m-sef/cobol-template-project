@@ -1,25 +1,483 @@
-      /*****************************************************************
-      * Author(s): m-sef (https://github.com/m-sef)
-      * Date: YYYY-MM-DD
-      * Description: Example COBOL subprogram utilizing linkage section.
-      /*****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUB-PROGRAM.
-
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 LK-MESSAGE PIC X(128) VALUE SPACES.
-       01 LK-REPEAT-N PIC 9(10) VALUE ZEROS.
-
-       PROCEDURE DIVISION USING LK-MESSAGE
-                                LK-REPEAT-N.
-      /*****************************************************************
-       SUB-PROGRAM.
-      * Subprogram entry point
-      /*****************************************************************
-           PERFORM LK-REPEAT-N TIMES
-               DISPLAY LK-MESSAGE
-           END-PERFORM.
-           
-           EXIT.
-       END PROGRAM SUB-PROGRAM.
+000010/*****************************************************************
+000020* Author(s): m-sef (https://github.com/m-sef)
+000030* Date: YYYY-MM-DD
+000040* Description: Example COBOL subprogram utilizing linkage section.
+000050/*****************************************************************
+000060******************************************************************
+000070* MODIFICATION HISTORY
+000080*-----------------------------------------------------------------
+000090* DATE       INIT DESCRIPTION
+000100* 2026-08-08 SLM  RECAST INTO NUMBERED PARAGRAPHS. RESULTS NOW
+000110*                 GO TO A PRINTED REPORT (RPTFILE) IN ADDITION
+000120*                 TO THE SYSOUT DISPLAY, WITH A RUN DATE/TIME
+000130*                 HEADER AND A PAGE/LINE COUNT. THE FILE STAYS
+000140*                 OPEN ACROSS CALLS FOR ONE MAIN RUN AND CLOSES
+000150*                 ON THE LAST-RECORD INDICATOR FROM MAIN.
+000160* 2026-08-08 SLM  VALIDATE LK-REPEAT-N BEFORE LOOPING - REJECT
+000170*                 ZERO AND ANYTHING OVER THE SANE CEILING, AND
+000180*                 SET RETURN-CODE SO THE JCL STEP CAN DETECT A
+000190*                 BAD RUN INSTEAD OF A SILENT NO-OP.
+000200* 2026-08-08 SLM  APPEND ONE AUDIT RECORD PER INVOCATION TO
+000210*                 HISTFILE - TIMESTAMP, MESSAGE TEXT, AND REPEAT
+000220*                 COUNT - SO A RUN CAN BE RECONSTRUCTED AFTER THE
+000230*                 JOB'S SYSOUT HAS AGED OFF.
+000240* 2026-08-08 SLM  ADD CHECKPOINT/RESTART SUPPORT. THE MESSAGE LOOP
+000250*                 NOW RUNS FROM LK-START-N THROUGH LK-REPEAT-N AND
+000260*                 DROPS A CHECKPOINT RECORD TO CKPTFILE EVERY
+000270*                 WS-CKPT-INTERVAL ITERATIONS SO A KILLED JOB CAN
+000280*                 BE RESTARTED PARTWAY THROUGH A LARGE COUNT
+000290*                 INSTEAD OF FROM REPETITION 1.
+000300* 2026-08-08 SLM  WRITE A SUMMARY LINE TO RPTFILE WHEN THE BATCH
+000310*                 FINISHES, RECONCILING TOTAL MESSAGES REQUESTED
+000320*                 AGAINST TOTAL MESSAGES ACTUALLY ISSUED.
+000330* 2026-08-08 SLM  MOVED THE MAIN CALL INTERFACE OUT TO THE MSGIF
+000340*                 COPYBOOK SO IT CAN NO LONGER DRIFT OUT OF SYNC
+000350*                 WITH MAIN'S WORKING-STORAGE.
+000360* 2026-08-08 SLM  STOPPED GATING 2000-PROCESS-MESSAGE ON THE
+000370*                 RUN-UNIT-GLOBAL RETURN-CODE, WHICH ONCE SET BY
+000380*                 ONE BAD RECORD STAYED SET FOR EVERY RECORD AFTER
+000390*                 IT. EACH INVOCATION NOW JUDGES ITS OWN OUTCOME
+000400*                 FROM WS-VALIDATION-SWITCH, WITH THE WORST RC
+000410*                 SEEN ACROSS THE BATCH CARRIED IN WS-WORST-RC AND
+000420*                 ONLY MOVED TO RETURN-CODE AT 9000-TERMINATE.
+000430*                 ALSO STOPPED WRITING THE HISTORY RECORD WHEN
+000440*                 1000-INITIALIZE FAILED TO OPEN THE FILES IT
+000450*                 OWNS.
+000460* 2026-08-08 SLM  1000-INITIALIZE NOW TURNS WS-FIRST-CALL-SWITCH
+000470*                 OFF THE FIRST TIME IT RUNS, PASS OR FAIL, SO A
+000480*                 FAILED OPEN IS NEVER RETRIED AGAINST A FILE THAT
+000490*                 ALREADY OPENED SUCCESSFULLY. A NEW, PERMANENTLY
+000500*                 LATCHED WS-FILES-OPEN-SWITCH (SET ONLY WHEN ALL
+000510*                 THREE OPENS SUCCEED) REPLACES WS-INIT-OK-SWITCH
+000520*                 AS THE GATE FOR THE MESSAGE LOOP AND FOR
+000530*                 9000-TERMINATE'S SUMMARY WRITE/CLOSE, SO NEITHER
+000540*                 RUNS AGAINST FILES THAT WERE NEVER OPENED.
+000550*                 WS-TOTAL-REQUESTED NOW ADDS LK-REPEAT-N FOR EVERY
+000560*                 RECORD IN 1500-VALIDATE-INPUT, NOT JUST THE ONES
+000570*                 THAT PASS VALIDATION, SO A REJECTED MESSAGE SHOWS
+000580*                 UP AS A SHORTFALL IN THE REQUESTED/ISSUED FOOTER
+000590*                 INSTEAD OF DISAPPEARING FROM BOTH SIDES OF IT.
+000600* 2026-08-08 SLM  CKPT-ITERATION NOW STORES THE NEXT REPETITION TO
+000610*                 RUN INSTEAD OF THE ONE JUST ISSUED, SO A FUTURE
+000620*                 RESTART THAT SEEDS LK-START-N FROM IT WILL NOT
+000630*                 RE-ISSUE THE CHECKPOINTED REPETITION.
+000640******************************************************************
+000650 IDENTIFICATION DIVISION.
+000660 PROGRAM-ID. SUB-PROGRAM.
+000670 AUTHOR. M-SEF.
+000680 DATE-WRITTEN. 2019-01-15.
+000690 DATE-COMPILED. 2026-08-08.
+000700
+000710 ENVIRONMENT DIVISION.
+000720 INPUT-OUTPUT SECTION.
+000730 FILE-CONTROL.
+000740     SELECT RPT-FILE ASSIGN TO RPTFILE
+000750         ORGANIZATION IS SEQUENTIAL
+000760         ACCESS MODE IS SEQUENTIAL
+000770         FILE STATUS IS WS-RPT-FILE-STATUS.
+000780
+000790     SELECT HIST-FILE ASSIGN TO HISTFILE
+000800         ORGANIZATION IS SEQUENTIAL
+000810         ACCESS MODE IS SEQUENTIAL
+000820         FILE STATUS IS WS-HIST-FILE-STATUS.
+000830
+000840     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+000850         ORGANIZATION IS SEQUENTIAL
+000860         ACCESS MODE IS SEQUENTIAL
+000870         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000880
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910 FD  RPT-FILE
+000920     LABEL RECORDS ARE STANDARD
+000930     RECORD CONTAINS 133 CHARACTERS.
+000940 01  RPT-RECORD.
+000950     05  RPT-CARRIAGE-CONTROL    PIC X(01).
+000960     05  RPT-DATA                PIC X(132).
+000970
+000980 01  RPT-HEADER-LINE REDEFINES RPT-RECORD.
+000990     05  RPT-HDR-CARRIAGE-CONTROL PIC X(01).
+001000     05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+001010     05  RPT-HDR-PAGE            PIC ZZZZ9.
+001020     05  FILLER                  PIC X(05) VALUE SPACES.
+001030     05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+001040     05  RPT-HDR-DATE            PIC X(10).
+001050     05  FILLER                  PIC X(05) VALUE SPACES.
+001060     05  FILLER                  PIC X(10) VALUE 'RUN TIME: '.
+001070     05  RPT-HDR-TIME            PIC X(08).
+001080     05  FILLER                  PIC X(73) VALUE SPACES.
+001090
+001100 01  RPT-DETAIL-LINE REDEFINES RPT-RECORD.
+001110     05  RPT-DTL-CARRIAGE-CONTROL PIC X(01).
+001120     05  RPT-DTL-MESSAGE         PIC X(128).
+001130     05  FILLER                  PIC X(04) VALUE SPACES.
+001140
+001150 01  RPT-SUMMARY-LINE REDEFINES RPT-RECORD.
+001160     05  RPT-SUM-CARRIAGE-CONTROL PIC X(01).
+001170     05  RPT-SUM-TEXT            PIC X(132).
+001180
+001190 FD  HIST-FILE
+001200     LABEL RECORDS ARE STANDARD
+001210     RECORD CONTAINS 160 CHARACTERS.
+001220 01  HIST-RECORD.
+001230     05  HIST-DATE               PIC X(10).
+001240     05  FILLER                  PIC X(01) VALUE SPACE.
+001250     05  HIST-TIME               PIC X(08).
+001260     05  FILLER                  PIC X(01) VALUE SPACE.
+001270     05  HIST-MESSAGE            PIC X(128).
+001280     05  FILLER                  PIC X(01) VALUE SPACE.
+001290     05  HIST-REPEAT-N           PIC 9(10).
+001300     05  FILLER                  PIC X(01) VALUE SPACE.
+001310
+001320 FD  CKPT-FILE
+001330     LABEL RECORDS ARE STANDARD
+001340     RECORD CONTAINS 150 CHARACTERS.
+001350 01  CKPT-RECORD.
+001360     05  CKPT-MESSAGE            PIC X(128).
+001370     05  CKPT-ITERATION          PIC 9(10).
+001380     05  CKPT-REPEAT-N           PIC 9(10).
+001390     05  FILLER                  PIC X(02) VALUE SPACES.
+001400
+001410 WORKING-STORAGE SECTION.
+001420 01  WS-SWITCHES.
+001430     05  WS-FIRST-CALL-SWITCH    PIC X(01) VALUE 'Y'.
+001440         88  WS-IS-FIRST-CALL          VALUE 'Y'.
+001450         88  WS-IS-NOT-FIRST-CALL      VALUE 'N'.
+001460     05  WS-FILES-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+001470         88  WS-FILES-ARE-OPEN         VALUE 'Y'.
+001480         88  WS-FILES-NOT-OPEN         VALUE 'N'.
+001490     05  WS-VALIDATION-SWITCH    PIC X(01) VALUE 'Y'.
+001500         88  WS-INPUT-VALID            VALUE 'Y'.
+001510         88  WS-INPUT-INVALID          VALUE 'N'.
+001520
+001530 01  WS-FILE-STATUSES.
+001540     05  WS-RPT-FILE-STATUS      PIC X(02) VALUE '00'.
+001550         88  WS-RPT-FILE-OK            VALUE '00'.
+001560     05  WS-HIST-FILE-STATUS     PIC X(02) VALUE '00'.
+001570         88  WS-HIST-FILE-OK           VALUE '00'.
+001580     05  WS-CKPT-FILE-STATUS     PIC X(02) VALUE '00'.
+001590         88  WS-CKPT-FILE-OK           VALUE '00'.
+001600
+001610 01  WS-REPORT-CONTROL.
+001620     05  WS-PAGE-COUNT           PIC 9(05) COMP VALUE ZERO.
+001630     05  WS-LINE-COUNT           PIC 9(03) COMP VALUE ZERO.
+001640     05  WS-MAX-LINES-PER-PAGE   PIC 9(03) VALUE 060.
+001650
+001660 01  WS-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+001670 01  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+001680     05  WS-CD-YYYY              PIC 9(04).
+001690     05  WS-CD-MM                PIC 9(02).
+001700     05  WS-CD-DD                PIC 9(02).
+001710
+001720 01  WS-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+001730 01  WS-CURRENT-TIME-R REDEFINES WS-CURRENT-TIME.
+001740     05  WS-CT-HH                PIC 9(02).
+001750     05  WS-CT-MM                PIC 9(02).
+001760     05  WS-CT-SS                PIC 9(02).
+001770     05  WS-CT-HH2               PIC 9(02).
+001780
+001790 77  WS-MAX-REPEAT-N             PIC 9(10) VALUE 1000000.
+001800 77  WS-CKPT-INTERVAL            PIC 9(05) COMP VALUE 1000.
+001810 77  WS-CKPT-QUOTIENT            PIC 9(10) COMP VALUE ZERO.
+001820 77  WS-CKPT-REMAINDER           PIC 9(05) COMP VALUE ZERO.
+001830 77  WS-ITERATION-COUNT          PIC 9(10) COMP VALUE ZERO.
+001840 77  WS-TOTAL-REQUESTED          PIC 9(10) COMP VALUE ZERO.
+001850 77  WS-TOTAL-ISSUED             PIC 9(10) COMP VALUE ZERO.
+001860 77  WS-WORST-RC                 PIC 9(02) COMP VALUE ZERO.
+001870
+001880 01  WS-SUMMARY-LINE-1.
+001890     05  FILLER                  PIC X(24)
+001900             VALUE 'TOTAL MESSAGES REQUESTED'.
+001910     05  FILLER                  PIC X(02) VALUE ': '.
+001920     05  WS-SUM-REQUESTED-OUT    PIC 9(10).
+001930
+001940 01  WS-SUMMARY-LINE-2.
+001950     05  FILLER                  PIC X(21)
+001960             VALUE 'TOTAL MESSAGES ISSUED'.
+001970     05  FILLER                  PIC X(02) VALUE ': '.
+001980     05  WS-SUM-ISSUED-OUT       PIC 9(10).
+001990
+002000 LINKAGE SECTION.
+002010 COPY MSGIF REPLACING ==:PFX:== BY ==LK==.
+002020
+002030 PROCEDURE DIVISION USING LK-MESSAGE
+002040                          LK-REPEAT-N
+002050                          LK-LAST-RECORD-SWITCH
+002060                          LK-START-N.
+002070/*****************************************************************
+002080 0000-MAINLINE.
+002090* Subprogram entry point
+002100/*****************************************************************
+002110     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002120     IF WS-FILES-ARE-OPEN
+002130         PERFORM 1500-VALIDATE-INPUT THRU 1500-EXIT
+002140         PERFORM 2500-WRITE-HISTORY-RECORD THRU 2500-EXIT
+002150         IF WS-INPUT-VALID
+002160             PERFORM 2000-PROCESS-MESSAGE THRU 2000-EXIT
+002170         END-IF
+002180     END-IF.
+002190     IF LK-LAST-RECORD
+002200         PERFORM 9000-TERMINATE THRU 9000-EXIT
+002210     END-IF.
+002220
+002230     GOBACK.
+002240
+002250/*****************************************************************
+002260 1000-INITIALIZE.
+002270* On the first call of the batch, open the report, history, and
+002280* checkpoint files and print the report's first page header.
+002290* WS-FIRST-CALL-SWITCH turns off here whether the opens succeed
+002300* or fail, so this only ever runs once per batch and a failed
+002310* open is never retried against a file that is already open.
+002320* WS-FILES-OPEN-SWITCH is the separate, permanently latched
+002330* indicator of whether it is safe to write to or close the files;
+002340* it is set only when all three opens succeed.
+002350/*****************************************************************
+002360     IF WS-IS-FIRST-CALL
+002370         MOVE 'N' TO WS-FIRST-CALL-SWITCH
+002380         OPEN OUTPUT RPT-FILE
+002390         IF NOT WS-RPT-FILE-OK
+002400             DISPLAY 'SUB-PROGRAM: UNABLE TO OPEN RPTFILE, '
+002410                 'STATUS = ' WS-RPT-FILE-STATUS
+002420             IF WS-WORST-RC < 16
+002430                 MOVE 16 TO WS-WORST-RC
+002440             END-IF
+002450             GO TO 1000-EXIT
+002460         END-IF
+002470         OPEN OUTPUT HIST-FILE
+002480         IF NOT WS-HIST-FILE-OK
+002490             DISPLAY 'SUB-PROGRAM: UNABLE TO OPEN HISTFILE, '
+002500                 'STATUS = ' WS-HIST-FILE-STATUS
+002510             IF WS-WORST-RC < 16
+002520                 MOVE 16 TO WS-WORST-RC
+002530             END-IF
+002540             GO TO 1000-EXIT
+002550         END-IF
+002560         OPEN OUTPUT CKPT-FILE
+002570         IF NOT WS-CKPT-FILE-OK
+002580             DISPLAY 'SUB-PROGRAM: UNABLE TO OPEN CKPTFILE, '
+002590                 'STATUS = ' WS-CKPT-FILE-STATUS
+002600             IF WS-WORST-RC < 16
+002610                 MOVE 16 TO WS-WORST-RC
+002620             END-IF
+002630             GO TO 1000-EXIT
+002640         END-IF
+002650         SET WS-FILES-ARE-OPEN TO TRUE
+002660         PERFORM 2100-WRITE-REPORT-HEADER THRU 2100-EXIT
+002670     END-IF.
+002680 1000-EXIT.
+002690     EXIT.
+002700
+002710/*****************************************************************
+002720 1500-VALIDATE-INPUT.
+002730* Reject a repeat count of zero or one over the sane ceiling
+002740* instead of letting the message loop silently do nothing or
+002750* loop an absurd number of times. LK-START-N defaults to 1 for
+002760* a fresh run; a restart step supplies it to resume partway
+002770* through, and it may not be positioned past LK-REPEAT-N. A
+002780* rejected record only fails itself - WS-VALIDATION-SWITCH is
+002790* reset for every call so one bad record cannot block the
+002800* valid records that follow it in the same run. LK-REPEAT-N is
+002810* added to WS-TOTAL-REQUESTED here, before the record is judged,
+002820* so a rejected message still counts toward the total requested
+002830* and shows up as a shortfall in the reconciliation footer
+002840* instead of vanishing from both sides of it.
+002850/*****************************************************************
+002860     MOVE 'Y' TO WS-VALIDATION-SWITCH.
+002870     ADD LK-REPEAT-N TO WS-TOTAL-REQUESTED.
+002880     IF LK-START-N = ZERO
+002890         MOVE 1 TO LK-START-N
+002900     END-IF.
+002910     IF LK-REPEAT-N = ZERO
+002920         DISPLAY 'SUB-PROGRAM: LK-REPEAT-N IS ZERO - RUN REJECTED'
+002930         SET WS-INPUT-INVALID TO TRUE
+002940         IF WS-WORST-RC < 12
+002950             MOVE 12 TO WS-WORST-RC
+002960         END-IF
+002970     ELSE
+002980         IF LK-REPEAT-N > WS-MAX-REPEAT-N
+002990             DISPLAY 'SUB-PROGRAM: LK-REPEAT-N EXCEEDS MAXIMUM,'
+003000                 ' RUN REJECTED, N=' LK-REPEAT-N
+003010             SET WS-INPUT-INVALID TO TRUE
+003020             IF WS-WORST-RC < 12
+003030                 MOVE 12 TO WS-WORST-RC
+003040             END-IF
+003050         ELSE
+003060             IF LK-START-N > LK-REPEAT-N
+003070                 DISPLAY 'SUB-PROGRAM: LK-START-N EXCEEDS '
+003080                     'LK-REPEAT-N - RUN REJECTED'
+003090                 SET WS-INPUT-INVALID TO TRUE
+003100                 IF WS-WORST-RC < 12
+003110                     MOVE 12 TO WS-WORST-RC
+003120                 END-IF
+003130             END-IF
+003140         END-IF
+003150     END-IF.
+003160 1500-EXIT.
+003170     EXIT.
+003180
+003190/*****************************************************************
+003200 2000-PROCESS-MESSAGE.
+003210* Issue LK-MESSAGE to SYSOUT and to the report, from LK-START-N
+003220* through LK-REPEAT-N, checkpointing along the way. The record's
+003230* count was already added to WS-TOTAL-REQUESTED back in
+003240* 1500-VALIDATE-INPUT.
+003250/*****************************************************************
+003260     PERFORM 3000-WRITE-DETAIL-LINE THRU 3000-EXIT
+003270         VARYING WS-ITERATION-COUNT FROM LK-START-N BY 1
+003280             UNTIL WS-ITERATION-COUNT > LK-REPEAT-N.
+003290 2000-EXIT.
+003300     EXIT.
+003310
+003320/*****************************************************************
+003330 2100-WRITE-REPORT-HEADER.
+003340* Format and write a new page header, resetting the line
+003350* count for the page that follows it.
+003360/*****************************************************************
+003370     ADD 1 TO WS-PAGE-COUNT.
+003380     MOVE ZERO TO WS-LINE-COUNT.
+003390
+003400     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003410     ACCEPT WS-CURRENT-TIME FROM TIME.
+003420
+003430     MOVE SPACES TO RPT-RECORD.
+003440     MOVE '1' TO RPT-HDR-CARRIAGE-CONTROL.
+003450     MOVE WS-PAGE-COUNT TO RPT-HDR-PAGE.
+003460     STRING WS-CD-MM   DELIMITED BY SIZE
+003470            '/'        DELIMITED BY SIZE
+003480            WS-CD-DD   DELIMITED BY SIZE
+003490            '/'        DELIMITED BY SIZE
+003500            WS-CD-YYYY DELIMITED BY SIZE
+003510            INTO RPT-HDR-DATE
+003520     END-STRING.
+003530     STRING WS-CT-HH   DELIMITED BY SIZE
+003540            ':'        DELIMITED BY SIZE
+003550            WS-CT-MM   DELIMITED BY SIZE
+003560            ':'        DELIMITED BY SIZE
+003570            WS-CT-SS   DELIMITED BY SIZE
+003580            INTO RPT-HDR-TIME
+003590     END-STRING.
+003600     WRITE RPT-RECORD.
+003610 2100-EXIT.
+003620     EXIT.
+003630
+003640/*****************************************************************
+003650 2200-WRITE-REPORT-DETAIL.
+003660* Write one detail line, breaking to a new page first when the
+003670* current page is full.
+003680/*****************************************************************
+003690     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+003700         PERFORM 2100-WRITE-REPORT-HEADER THRU 2100-EXIT
+003710     END-IF.
+003720
+003730     MOVE SPACES TO RPT-RECORD.
+003740     MOVE ' ' TO RPT-DTL-CARRIAGE-CONTROL.
+003750     MOVE LK-MESSAGE TO RPT-DTL-MESSAGE.
+003760     WRITE RPT-RECORD.
+003770     ADD 1 TO WS-LINE-COUNT.
+003780 2200-EXIT.
+003790     EXIT.
+003800
+003810/*****************************************************************
+003820 2400-WRITE-CHECKPOINT-RECORD.
+003830* Record how far the current message has progressed so a restart
+003840* step can resume it without repeating or skipping a repetition.
+003850* CKPT-ITERATION holds the NEXT repetition to run, not the one
+003860* just issued - WS-ITERATION-COUNT plus one - so a restart that
+003870* seeds LK-START-N straight from CKPT-ITERATION does not re-issue
+003880* the repetition this checkpoint was written for.
+003890/*****************************************************************
+003900     MOVE SPACES TO CKPT-RECORD.
+003910     MOVE LK-MESSAGE       TO CKPT-MESSAGE.
+003920     MOVE WS-ITERATION-COUNT TO CKPT-ITERATION.
+003930     ADD 1 TO CKPT-ITERATION.
+003940     MOVE LK-REPEAT-N      TO CKPT-REPEAT-N.
+003950     WRITE CKPT-RECORD.
+003960 2400-EXIT.
+003970     EXIT.
+003980
+003990/*****************************************************************
+004000 2500-WRITE-HISTORY-RECORD.
+004010* Append one audit record for this invocation, regardless of
+004020* whether validation accepted or rejected it.
+004030/*****************************************************************
+004040     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004050     ACCEPT WS-CURRENT-TIME FROM TIME.
+004060
+004070     MOVE SPACES TO HIST-RECORD.
+004080     STRING WS-CD-MM   DELIMITED BY SIZE
+004090            '/'        DELIMITED BY SIZE
+004100            WS-CD-DD   DELIMITED BY SIZE
+004110            '/'        DELIMITED BY SIZE
+004120            WS-CD-YYYY DELIMITED BY SIZE
+004130            INTO HIST-DATE
+004140     END-STRING.
+004150     STRING WS-CT-HH   DELIMITED BY SIZE
+004160            ':'        DELIMITED BY SIZE
+004170            WS-CT-MM   DELIMITED BY SIZE
+004180            ':'        DELIMITED BY SIZE
+004190            WS-CT-SS   DELIMITED BY SIZE
+004200            INTO HIST-TIME
+004210     END-STRING.
+004220     MOVE LK-MESSAGE   TO HIST-MESSAGE.
+004230     MOVE LK-REPEAT-N  TO HIST-REPEAT-N.
+004240     WRITE HIST-RECORD.
+004250 2500-EXIT.
+004260     EXIT.
+004270
+004280/*****************************************************************
+004290 2600-WRITE-REPORT-SUMMARY.
+004300* Reconcile total messages requested against total messages
+004310* actually issued for the whole batch.
+004320/*****************************************************************
+004330     MOVE WS-TOTAL-REQUESTED TO WS-SUM-REQUESTED-OUT.
+004340     MOVE SPACES TO RPT-RECORD.
+004350     MOVE ' ' TO RPT-SUM-CARRIAGE-CONTROL.
+004360     MOVE WS-SUMMARY-LINE-1 TO RPT-SUM-TEXT.
+004370     WRITE RPT-RECORD.
+004380
+004390     MOVE WS-TOTAL-ISSUED TO WS-SUM-ISSUED-OUT.
+004400     MOVE SPACES TO RPT-RECORD.
+004410     MOVE ' ' TO RPT-SUM-CARRIAGE-CONTROL.
+004420     MOVE WS-SUMMARY-LINE-2 TO RPT-SUM-TEXT.
+004430     WRITE RPT-RECORD.
+004440 2600-EXIT.
+004450     EXIT.
+004460
+004470/*****************************************************************
+004480 3000-WRITE-DETAIL-LINE.
+004490* One repetition of the requested broadcast, checkpointed every
+004500* WS-CKPT-INTERVAL repetitions.
+004510/*****************************************************************
+004520     DISPLAY LK-MESSAGE.
+004530     PERFORM 2200-WRITE-REPORT-DETAIL THRU 2200-EXIT.
+004540     ADD 1 TO WS-TOTAL-ISSUED.
+004550     DIVIDE WS-ITERATION-COUNT BY WS-CKPT-INTERVAL
+004560         GIVING WS-CKPT-QUOTIENT
+004570         REMAINDER WS-CKPT-REMAINDER.
+004580     IF WS-CKPT-REMAINDER = ZERO
+004590         PERFORM 2400-WRITE-CHECKPOINT-RECORD THRU 2400-EXIT
+004600     END-IF.
+004610 3000-EXIT.
+004620     EXIT.
+004630
+004640/*****************************************************************
+004650 9000-TERMINATE.
+004660* Last record of the batch - post the worst return code seen
+004670* across the whole run, then write the summary footer and close
+004680* the report, history, and checkpoint files, but only if they
+004690* were actually opened - WS-FILES-ARE-OPEN stays off for the
+004700* whole run once 1000-INITIALIZE has failed to open them.
+004710/*****************************************************************
+004720     IF WS-WORST-RC > RETURN-CODE
+004730         MOVE WS-WORST-RC TO RETURN-CODE
+004740     END-IF.
+004750     IF WS-FILES-ARE-OPEN
+004760         PERFORM 2600-WRITE-REPORT-SUMMARY THRU 2600-EXIT
+004770         CLOSE RPT-FILE
+004780         CLOSE HIST-FILE
+004790         CLOSE CKPT-FILE
+004800     END-IF.
+004810 9000-EXIT.
+004820     EXIT.
+004830 END PROGRAM SUB-PROGRAM.
